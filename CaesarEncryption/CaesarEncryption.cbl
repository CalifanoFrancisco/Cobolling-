@@ -1,44 +1,264 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CAESAR-ENCRYPTION.
-        
+
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CAESAR-INPUT-FILE ASSIGN TO "CAESARIN.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT CAESAR-OUTPUT-FILE ASSIGN TO "CAESAROUT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-LOG-STATUS.
+        SELECT KEY-FILE ASSIGN TO "KEYFILE.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-KEY-FILE-STATUS.
+        SELECT CONTROL-FILE ASSIGN TO "CAESARCTL.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CONTROL-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD CAESAR-INPUT-FILE.
+    01 CAESAR-INPUT-RECORD PIC X(99).
+
+    FD CAESAR-OUTPUT-FILE.
+    01 CAESAR-OUTPUT-RECORD PIC X(99).
+
+    FD AUDIT-LOG-FILE.
+    01 AUDIT-LOG-RECORD.
+        05 AUDIT-PLAINTEXT      PIC X(99).
+        05 AUDIT-SEP-1          PIC X(1).
+        05 AUDIT-CIPHERTEXT     PIC X(99).
+        05 AUDIT-SEP-2          PIC X(1).
+        05 AUDIT-MODE           PIC X(1).
+        05 AUDIT-SEP-3          PIC X(1).
+        05 AUDIT-SHIFT          PIC 9(2).
+        05 AUDIT-SEP-4          PIC X(1).
+        05 AUDIT-KEYED          PIC X(1).
+        05 AUDIT-SEP-5          PIC X(1).
+        05 AUDIT-CLASSIFICATION PIC X(10).
+        05 AUDIT-SEP-6          PIC X(1).
+        05 AUDIT-TIMESTAMP      PIC X(21).
+
+    FD KEY-FILE.
+    01 KEY-FILE-RECORD.
+        05 KEY-CLASSIFICATION PIC X(10).
+        05 KEY-SEP             PIC X(1).
+        05 KEY-KEYWORD         PIC X(20).
+
+    FD CONTROL-FILE.
+    01 CONTROL-RECORD.
+    *> una sola tarjeta de control por corrida: modo (E/D), clasificacion
+    *> de datos (en blanco para usar el shift numerico) y shift, para que
+    *> el job corra desatendido en vez de esperar tres ACCEPT en la
+    *> terminal
+        05 CTRL-MODE           PIC X(1).
+        05 CTRL-CLASSIFICATION PIC X(10).
+        05 CTRL-SHIFT          PIC 9(2).
 
-DATA DIVISION.        
     WORKING-STORAGE SECTION.
     01 WS-INPUT     PIC X(99) VALUE SPACE.
-    01 WS-ENCRYPTED PIC X(99) VALUE 0.
+    01 WS-ENCRYPTED PIC X(99) VALUE SPACE.
     01 WS-NUMSHIFT  PIC 9(2)  VALUE 0.
 	01 WS-I         PIC 9(3)  VALUE 0.
-	01 WS-C         PIC x(1)  VALUE ' '.	
+	01 WS-C         PIC x(1)  VALUE ' '.
+	01 WS-EOF-INPUT PIC 9     VALUE 0.
+	01 WS-MODE      PIC X(1)  VALUE "E".
+	01 WS-SHIFTED-ORD PIC 9(3) VALUE 0.
+	01 WS-AUDIT-LOG-STATUS PIC X(2) VALUE "00".
+	01 WS-KEY-FILE-STATUS  PIC X(2) VALUE "00".
+	01 WS-CONTROL-STATUS   PIC X(2) VALUE "00".
+	01 WS-CLASSIFICATION PIC X(10) VALUE SPACE.
+	01 WS-KEYWORD        PIC X(20) VALUE SPACE.
+	01 WS-KEY-LEN        PIC 9(2)  VALUE 0.
+	01 WS-KEY-POS        PIC 9(2)  VALUE 0.
+	01 WS-KEY-FOUND      PIC 9     VALUE 0.
+	01 WS-KEY-EOF        PIC 9     VALUE 0.
+	01 WS-EFFECTIVE-SHIFT PIC 9(2) VALUE 0.
+	01 WS-XLATE-FROM PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+	01 WS-XLATE-TO   PIC X(26) VALUE SPACE.
+	01 WS-XLATE-IDX  PIC 9(2)  VALUE 0.
+	01 WS-XLATE-SHIFTED PIC 9(3) VALUE 0.
 
 PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM INPUT-PARA.
+           PERFORM BATCH-PARA.
            STOP RUN.
-       
+
        INPUT-PARA.
-           DISPLAY "Enter a string: "   NO ADVANCING.
-           ACCEPT WS-INPUT.
-           DISPLAY "Enter an integer: " NO ADVANCING.
-	       ACCEPT WS-NUMSHIFT.
-           MOVE FUNCTION UPPER-CASE(WS-INPUT) TO WS-INPUT.                                 *> Lo hace mayuscula
-           IF WS-NUMSHIFT >= 26 MOVE FUNCTION MOD(WS-NUMSHIFT, 26) TO WS-NUMSHIFT END-IF.  *> Si esta fuera de rango (26) lo reduce utilizando la funcion mod (modulo %) con dividendo 26
+           PERFORM READ-CONTROL-CARD-PARA.
+           MOVE CTRL-MODE TO WS-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+           MOVE CTRL-CLASSIFICATION TO WS-CLASSIFICATION.
+           IF WS-CLASSIFICATION IS NOT EQUAL TO SPACE
+               PERFORM LOOKUP-KEY-PARA
+           END-IF.
+           IF WS-KEY-FOUND = 0
+               MOVE CTRL-SHIFT TO WS-NUMSHIFT
+               IF WS-NUMSHIFT >= 26 MOVE FUNCTION MOD(WS-NUMSHIFT, 26) TO WS-NUMSHIFT END-IF  *> Si esta fuera de rango (26) lo reduce utilizando la funcion mod (modulo %) con dividendo 26
+               PERFORM BUILD-XLATE-TABLE-PARA
+           END-IF.
+
+       READ-CONTROL-CARD-PARA.
+       *> una sola tarjeta de control por corrida, en vez de los tres
+       *> ACCEPT que antes obligaban a alguien sentado en la terminal;
+       *> si CAESARCTL.DAT no existe o esta vacio, se cae a los mismos
+       *> valores por defecto que antes (modo encrypt, sin clasificar,
+       *> shift 0)
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "35"
+               MOVE "E" TO CTRL-MODE
+               MOVE SPACE TO CTRL-CLASSIFICATION
+               MOVE 0 TO CTRL-SHIFT
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "E" TO CTRL-MODE
+                       MOVE SPACE TO CTRL-CLASSIFICATION
+                       MOVE 0 TO CTRL-SHIFT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       BUILD-XLATE-TABLE-PARA.
+           *> precalcula las 26 letras sustituidas para el shift fijo,
+           *> una sola vez por corrida, para poder usar INSPECT
+           *> CONVERTING en vez de recorrer caracter por caracter
+           PERFORM VARYING WS-XLATE-IDX FROM 1 BY 1 UNTIL WS-XLATE-IDX > 26
+               IF WS-MODE = "D"
+                   COMPUTE WS-XLATE-SHIFTED =
+                       FUNCTION ORD(WS-XLATE-FROM (WS-XLATE-IDX:1)) - WS-NUMSHIFT
+                   IF WS-XLATE-SHIFTED < FUNCTION ORD("A")
+                       COMPUTE WS-XLATE-SHIFTED = WS-XLATE-SHIFTED + 26
+                   END-IF
+               ELSE
+                   COMPUTE WS-XLATE-SHIFTED =
+                       FUNCTION ORD(WS-XLATE-FROM (WS-XLATE-IDX:1)) + WS-NUMSHIFT
+                   IF WS-XLATE-SHIFTED > FUNCTION ORD("Z")
+                       COMPUTE WS-XLATE-SHIFTED = WS-XLATE-SHIFTED - 26
+                   END-IF
+               END-IF
+               MOVE FUNCTION CHAR(WS-XLATE-SHIFTED) TO WS-XLATE-TO (WS-XLATE-IDX:1)
+           END-PERFORM.
+
+       LOOKUP-KEY-PARA.
+           *> busca la palabra clave (estilo Vigenere) para la
+           *> clasificacion de datos ingresada; si no se encuentra
+           *> ninguna clave, se sigue usando el shift numerico
+           OPEN INPUT KEY-FILE.
+           IF WS-KEY-FILE-STATUS IS NOT EQUAL TO "35"
+               PERFORM UNTIL WS-KEY-EOF = 1 OR WS-KEY-FOUND = 1
+                   READ KEY-FILE INTO KEY-FILE-RECORD
+                       AT END
+                           MOVE 1 TO WS-KEY-EOF
+                       NOT AT END
+                           IF KEY-CLASSIFICATION = WS-CLASSIFICATION
+                               MOVE KEY-KEYWORD TO WS-KEYWORD
+                               MOVE FUNCTION UPPER-CASE(WS-KEYWORD)
+                                   TO WS-KEYWORD
+                               MOVE 1 TO WS-KEY-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE KEY-FILE
+               IF WS-KEY-FOUND = 1
+                   COMPUTE WS-KEY-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD))
+               END-IF
+           END-IF.
+
+       BATCH-PARA.
+           *> obfusca un registro por linea de un extracto, en vez de
+           *> tener que tipear fila por fila en la terminal
+           OPEN INPUT CAESAR-INPUT-FILE.
+           OPEN OUTPUT CAESAR-OUTPUT-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           PERFORM UNTIL WS-EOF-INPUT = 1
+               READ CAESAR-INPUT-FILE INTO WS-INPUT
+                   AT END
+                       MOVE 1 TO WS-EOF-INPUT
+                   NOT AT END
+                       MOVE FUNCTION UPPER-CASE(WS-INPUT) TO WS-INPUT
+                       PERFORM ENCRYPT-PARA
+                       MOVE WS-ENCRYPTED TO CAESAR-OUTPUT-RECORD
+                       WRITE CAESAR-OUTPUT-RECORD
+                       PERFORM LOG-AUDIT-PARA
+               END-READ
+           END-PERFORM.
+           CLOSE CAESAR-INPUT-FILE.
+           CLOSE CAESAR-OUTPUT-FILE.
+           CLOSE AUDIT-LOG-FILE.
 
        ENCRYPT-PARA.
-	         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > FUNCTION LENGTH(WS-INPUT)
-	             IF WS-INPUT(WS-I:1) IS NOT EQUAL TO SPACE
-	      	       MOVE WS-INPUT (WS-I:1) TO WS-C
-	      	       IF (FUNCTION ORD(WS-C) + WS-NUMSHIFT) <= FUNCTION ORD("Z")
-	      	     	   MOVE FUNCTION CHAR(FUNCTION ORD(WS-C) + WS-NUMSHIFT) TO WS-INPUT (WS-I:1)
-	      	       ELSE
-	      	     	   MOVE FUNCTION CHAR(FUNCTION ORD("A") + ((FUNCTION ORD(WS-C) + WS-NUMSHIFT) - 1) - FUNCTION ORD("Z")) TO WS-INPUT (WS-I:1)
+           MOVE WS-INPUT TO WS-ENCRYPTED.
+           IF WS-KEY-FOUND = 1
+               *> el shift varia por posicion con una clave tipo
+               *> Vigenere, asi que no hay una unica tabla de 26
+               *> entradas que sirva para todo el registro
+               MOVE 0 TO WS-KEY-POS
+	             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > FUNCTION LENGTH(WS-INPUT)
+	                 IF WS-INPUT(WS-I:1) >= "A" AND WS-INPUT(WS-I:1) <= "Z"
+	      	           MOVE WS-INPUT (WS-I:1) TO WS-C
+	      	           PERFORM DETERMINE-SHIFT-PARA
+	      	           IF WS-MODE = "D"
+	      	               COMPUTE WS-SHIFTED-ORD = FUNCTION ORD(WS-C) - WS-EFFECTIVE-SHIFT
+	      	               IF WS-SHIFTED-ORD < FUNCTION ORD("A")
+	      	                   COMPUTE WS-SHIFTED-ORD = WS-SHIFTED-ORD + 26
+	      	               END-IF
+	      	               MOVE FUNCTION CHAR(WS-SHIFTED-ORD) TO WS-ENCRYPTED (WS-I:1)
+	      	           ELSE
+	      	               IF (FUNCTION ORD(WS-C) + WS-EFFECTIVE-SHIFT) <= FUNCTION ORD("Z")
+	      	     	           MOVE FUNCTION CHAR(FUNCTION ORD(WS-C) + WS-EFFECTIVE-SHIFT) TO WS-ENCRYPTED (WS-I:1)
+	      	               ELSE
+	      	     	           MOVE FUNCTION CHAR(FUNCTION ORD("A") + ((FUNCTION ORD(WS-C) + WS-EFFECTIVE-SHIFT) - 1) - FUNCTION ORD("Z")) TO WS-ENCRYPTED (WS-I:1)
+	      	               END-IF
+	      	           END-IF
 	      	       END-IF
-	      	   END-IF
-	         END-PERFORM
-	         DISPLAY WS-INPUT
-       
-       DISPLAY-PARA.
-           DISPLAY WS-INPUT ' -> ' WS-ENCRYPTED.
-			
-	caesar-encrypt.
-	
+	             END-PERFORM
+           ELSE
+               *> shift fijo para todo el registro: una pasada con la
+               *> tabla de 26 entradas armada una sola vez al principio
+               *> de la corrida, en vez de ORD/CHAR por cada caracter
+               INSPECT WS-ENCRYPTED CONVERTING WS-XLATE-FROM TO WS-XLATE-TO
+           END-IF.
+
+       DETERMINE-SHIFT-PARA.
+           *> con clave tipo Vigenere el shift varia por posicion segun
+           *> la letra de la palabra clave; sin clave se usa el shift
+           *> numerico fijo como antes
+           IF WS-KEY-FOUND = 1
+               COMPUTE WS-KEY-POS = FUNCTION MOD(WS-KEY-POS, WS-KEY-LEN) + 1
+               COMPUTE WS-EFFECTIVE-SHIFT =
+                   FUNCTION ORD(WS-KEYWORD (WS-KEY-POS:1)) - FUNCTION ORD("A")
+           ELSE
+               MOVE WS-NUMSHIFT TO WS-EFFECTIVE-SHIFT
+           END-IF.
+
+       LOG-AUDIT-PARA.
+           MOVE WS-INPUT TO AUDIT-PLAINTEXT.
+           MOVE SPACE TO AUDIT-SEP-1.
+           MOVE WS-ENCRYPTED TO AUDIT-CIPHERTEXT.
+           MOVE SPACE TO AUDIT-SEP-2.
+           MOVE WS-MODE TO AUDIT-MODE.
+           MOVE SPACE TO AUDIT-SEP-3.
+           MOVE WS-NUMSHIFT TO AUDIT-SHIFT.
+           MOVE SPACE TO AUDIT-SEP-4.
+           *> con clave (AUDIT-KEYED = "Y") el shift varia por caracter
+           *> segun la palabra clave, asi que AUDIT-SHIFT no es el shift
+           *> realmente aplicado y no debe leerse como tal
+           IF WS-KEY-FOUND = 1
+               MOVE "Y" TO AUDIT-KEYED
+           ELSE
+               MOVE "N" TO AUDIT-KEYED
+           END-IF.
+           MOVE SPACE TO AUDIT-SEP-5.
+           MOVE WS-CLASSIFICATION TO AUDIT-CLASSIFICATION.
+           MOVE SPACE TO AUDIT-SEP-6.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
