@@ -1,8 +1,163 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GENERALA.
 
+ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYERS-FILE ASSIGN TO "PLAYERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PLAYERS-STATUS.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAME-LOG-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
 DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-REPORT-FILE.
+           01 EXCEPTION-RECORD.
+       *> una linea por dado fuera de rango o categoria que no
+       *> cruza contra su puntaje maximo posible
+               05 EXC-GAME-NUM  PIC 9(3).
+               05 EXC-PLAYER-ID PIC 9(3).
+               05 EXC-TYPE      PIC X(20).
+               05 EXC-DETAIL    PIC X(40).
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+       *> una linea por ronda completada, para poder retomar un batch
+       *> interrumpido sin re-jugar partidas ya puntuadas; CKPT-RECORD-TYPE
+       *> distingue la ronda de un jugador ("R") del ganador de la partida
+       *> ("W"), ya que el ganador solo se conoce despues de que jugaron
+       *> todos los jugadores de esa partida
+       *> CKPT-RANDOM-DRAWS acompana cada registro "R": cuantos numeros
+       *> aleatorios se consumieron en total hasta ese punto, para poder
+       *> adelantar FUNCTION RANDOM la misma cantidad de pasos en un
+       *> restart y que la partida retomada tire dados nuevos en vez de
+       *> repetir la secuencia desde el principio de la semilla
+               05 CKPT-RECORD-TYPE   PIC X(1).
+               05 CKPT-GAME-NUM      PIC 9(3).
+               05 CKPT-PLAYER-ID     PIC 9(3).
+               05 CKPT-RUNNING-SCORE PIC 9(6).
+               05 CKPT-GENERALAS     PIC 9(3).
+               05 CKPT-RANDOM-DRAWS  PIC 9(9).
+
+       FD CONTROL-FILE.
+           01 CONTROL-RECORD.
+       *> cantidad de partidas a simular, semilla inicial de FUNCTION
+       *> RANDOM y cantidad de jugadores del roster que participan;
+       *> CTRL-FRESH-START ("Y") marca la tarjeta de la primera corrida
+       *> de la noche, para que un CHECKPOINT.DAT que haya quedado de
+       *> una corrida anterior no se interprete como un restart a
+       *> mitad de camino - en blanco o "N" (incluye tarjetas viejas
+       *> sin este campo) se comporta como siempre, intentando resumir
+               05 CTRL-NUM-GAMES    PIC 9(3).
+               05 CTRL-SEED         PIC 9(5).
+               05 CTRL-NUM-PLAYERS  PIC 9(3).
+               05 CTRL-FRESH-START  PIC X(1).
+
+       FD SUMMARY-REPORT-FILE.
+           01 SUMMARY-RECORD PIC X(60).
+
+       FD PLAYERS-FILE.
+           01 PLAYER-RECORD.
+               05 PLAYER-ID   PIC 9(3).
+               05 PLAYER-NAME PIC X(20).
+
+       FD GAME-LOG-FILE.
+           01 GAME-LOG-RECORD.
+               05 LOG-PLAYER-ID PIC 9(3).
+               05 LOG-DICE.
+                   10 LOG-DICE-1 PIC 9.
+                   10 LOG-DICE-2 PIC 9.
+                   10 LOG-DICE-3 PIC 9.
+                   10 LOG-DICE-4 PIC 9.
+                   10 LOG-DICE-5 PIC 9.
+               05 LOG-CATEGORY  PIC X(20).
+               05 LOG-POINTS    PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       *> roster cargado desde PLAYERS-FILE al empezar la corrida
+           01 WS-PLAYERS-TABLE.
+               05 WS-PLAYER-ENTRY OCCURS 50 TIMES INDEXED BY WS-PLAYER-IDX.
+                   10 WS-TABLE-PLAYER-ID   PIC 9(3).
+                   10 WS-TABLE-PLAYER-NAME PIC X(20).
+           01 WS-PLAYER-COUNT PIC 9(3) VALUE 0.
+
+           01 WS-EOF-PLAYERS PIC 9 VALUE 0.
+           01 WS-GAME-LOG-STATUS  PIC X(2) VALUE "00".
+           01 WS-PLAYERS-STATUS   PIC X(2) VALUE "00".
+           01 WS-CONTROL-STATUS   PIC X(2) VALUE "00".
+           01 WS-EXCEPTION-STATUS PIC X(2) VALUE "00".
+           01 WS-SUMMARY-STATUS   PIC X(2) VALUE "00".
+
+           01 WS-CURRENT-PLAYER-ID   PIC 9(3) VALUE 0.
+
+       *> tarjeta de control: cuantas partidas simular, con que semilla
+       *> y con cuantos jugadores del roster, para no tener que tocar
+       *> el fuente para cambiar el tamano de la corrida
+           01 WS-NUM-GAMES   PIC 9(3) VALUE 0.
+           01 WS-NUM-PLAYERS PIC 9(3) VALUE 0.
+           01 WS-GAME-NUM    PIC 9(3) VALUE 0.
+
+       *> estadisticas por jugador de la corrida batch completa
+           01 WS-GAME-STATS.
+               05 WS-GAME-STAT-ENTRY OCCURS 50 TIMES
+                       INDEXED BY WS-STAT-IDX.
+                   10 WS-STAT-PLAYER-ID   PIC 9(3).
+                   10 WS-STAT-PLAYER-NAME PIC X(20).
+                   10 WS-GAMES-PLAYED     PIC 9(5) VALUE 0.
+                   10 WS-WINS             PIC 9(5) VALUE 0.
+                   10 WS-ROUND-POINTS     PIC 9(3) VALUE 0.
+                   10 WS-PLAYER-GENERALAS PIC 9(3) VALUE 0.
+                   10 WS-RUNNING-SCORE    PIC 9(6) VALUE 0.
+
+           01 WS-BEST-POINTS-THIS-GAME PIC 9(3) VALUE 0.
+           01 WS-WINNER-IDX             PIC 9(5) VALUE 0.
+
+       *> estado de restart/checkpoint del batch
+           01 WS-CHECKPOINT-STATUS PIC X(2) VALUE "00".
+           01 WS-EOF-CHECKPOINT    PIC 9 VALUE 0.
+           01 WS-LAST-GAME-NUM     PIC 9(3) VALUE 0.
+           01 WS-LAST-STAT-IDX     PIC 9(5) VALUE 0.
+           01 WS-LAST-W-GAME-NUM   PIC 9(3) VALUE 0.
+           01 WS-CKPT-STAT-IDX     PIC 9(5) VALUE 0.
+           01 WS-RESTART-GAME      PIC 9(3) VALUE 1.
+           01 WS-RESTART-STAT-IDX  PIC 9(5) VALUE 1.
+           01 WS-START-IDX         PIC 9(5) VALUE 1.
+           01 WS-FIRST-GAME-AFTER-RESTART PIC 9 VALUE 1.
+
+       *> cuantos numeros aleatorios se consumieron en la corrida, para
+       *> poder adelantar FUNCTION RANDOM la misma cantidad en un restart
+       *> en vez de repetir las tiradas ya jugadas antes del checkpoint
+           01 WS-RANDOM-DRAWS      PIC 9(9) VALUE 0.
+           01 WS-LAST-RANDOM-DRAWS PIC 9(9) VALUE 0.
+           01 WS-BURN-IDX          PIC 9(9) VALUE 0.
+
+       *> maximo puntaje posible por categoria, para el cruce de control
+           01 WS-CATEGORY-MAX-TABLE.
+               05 WS-CAT-MAX-ENTRY OCCURS 6 TIMES.
+                   10 WS-CAT-MAX-NAME  PIC X(20).
+                   10 WS-CAT-MAX-VALUE PIC 9(3).
+           01 WS-CAT-IDX              PIC 9 VALUE 0.
+           01 WS-CAT-MAX-FOR-CATEGORY PIC 9(3) VALUE 0.
+
+       *> validacion de dados y excepciones
+           01 WS-DICE-INVALID PIC 9 VALUE 0.
+           01 WS-EXC-TYPE     PIC X(20) VALUE SPACES.
+           01 WS-EXC-DETAIL   PIC X(40) VALUE SPACES.
+
        *> cada dado puede tener un valor de 1 - 6
            01 DICES.
                05 DICE-1 PIC 9 VALUE 1.
@@ -10,13 +165,480 @@ DATA DIVISION.
                05 DICE-3 PIC 9 VALUE 1.
                05 DICE-4 PIC 9 VALUE 1.
                05 DICE-5 PIC 9 VALUE 1.
-           
+
+           01 DICE-TABLE REDEFINES DICES.
+               05 DICE-VALUE PIC 9 OCCURS 5 TIMES.
+
            01 REPETITION PIC 9.
 
+       *> cuenta cuantas veces salio cada cara (1-6) en la tirada final
+           01 WS-FACE-COUNTS.
+               05 FACE-COUNT PIC 9 OCCURS 6 TIMES VALUE 0.
+
+       *> resultado de evaluar la mano contra las categorias de la generala
+           01 WS-SCORE-CARD.
+               05 WS-CATEGORY PIC X(20) VALUE SPACES.
+               05 WS-POINTS   PIC 9(3)  VALUE 0.
+
+           01 WS-PATTERN-FLAGS.
+               05 WS-TRIPLE-FOUND  PIC 9 VALUE 0.
+               05 WS-PAIR-FOUND    PIC 9 VALUE 0.
+               05 WS-FULL-FLAG     PIC 9 VALUE 0.
+               05 WS-ESCALERA-FLAG PIC 9 VALUE 0.
+
+           01 WS-BEST-FACE  PIC 9 VALUE 0.
+           01 WS-BEST-COUNT PIC 9 VALUE 0.
+
+           01 WS-SUBSCRIPT PIC 9 VALUE 0.
+
+       *> WS-RANDOM-INIT solo recibe el resultado de sembrar FUNCTION
+       *> RANDOM una vez con CTRL-SEED al principio de la corrida
+           01 WS-RANDOM-INIT PIC 9V9(5).
+
 PROCEDURE DIVISION.
-       ws
-       PERFORM UNTIL COUNT = 10
-           DISPLAY "holiwis".
-       END-PERFORM.
+       MAIN-PARA.
+           PERFORM OPEN-FILES-PARA.
+           PERFORM INIT-CATEGORY-MAX-PARA.
+           PERFORM READ-CONTROL-CARD-PARA.
+           PERFORM LOAD-PLAYERS-PARA.
+           PERFORM INIT-GAME-STATS-PARA.
+           PERFORM RESTORE-CHECKPOINT-PARA.
+           MOVE FUNCTION RANDOM(CTRL-SEED) TO WS-RANDOM-INIT.
+           PERFORM BURN-RANDOM-PARA.
+           MOVE WS-LAST-RANDOM-DRAWS TO WS-RANDOM-DRAWS.
+           PERFORM VARYING WS-GAME-NUM FROM WS-RESTART-GAME BY 1
+                   UNTIL WS-GAME-NUM > WS-NUM-GAMES
+               PERFORM PLAY-ONE-GAME-PARA
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY-PARA.
+           PERFORM CLOSE-FILES-PARA.
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           OPEN INPUT PLAYERS-FILE.
+           IF WS-PLAYERS-STATUS = "35"
+               *> sin roster no hay jugadores para cargar; seguir con
+               *> una corrida vacia en vez de abortar todo el batch
+               MOVE 1 TO WS-EOF-PLAYERS
+           END-IF.
+           OPEN INPUT CONTROL-FILE.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           OPEN EXTEND GAME-LOG-FILE.
+           IF WS-GAME-LOG-STATUS = "35"
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF.
+           OPEN EXTEND EXCEPTION-REPORT-FILE.
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+       BURN-RANDOM-PARA.
+       *> adelanta el generador la misma cantidad de numeros que ya se
+       *> habian consumido antes del checkpoint, para que la corrida
+       *> retomada continue la secuencia en vez de repetirla desde el
+       *> principio
+           PERFORM VARYING WS-BURN-IDX FROM 1 BY 1
+                   UNTIL WS-BURN-IDX > WS-LAST-RANDOM-DRAWS
+               MOVE FUNCTION RANDOM TO WS-RANDOM-INIT
+           END-PERFORM.
+
+       INIT-CATEGORY-MAX-PARA.
+           MOVE "ESCALERA"       TO WS-CAT-MAX-NAME(1).
+           MOVE 25               TO WS-CAT-MAX-VALUE(1).
+           MOVE "FULL"           TO WS-CAT-MAX-NAME(2).
+           MOVE 30               TO WS-CAT-MAX-VALUE(2).
+           MOVE "POKER"          TO WS-CAT-MAX-NAME(3).
+           MOVE 40               TO WS-CAT-MAX-VALUE(3).
+           MOVE "GENERALA"       TO WS-CAT-MAX-NAME(4).
+           MOVE 50               TO WS-CAT-MAX-VALUE(4).
+           MOVE "DOBLE GENERALA" TO WS-CAT-MAX-NAME(5).
+           MOVE 100              TO WS-CAT-MAX-VALUE(5).
+       *> NUMEROS solo se otorga cuando WS-BEST-COUNT cae a 3, 2, 1 o 0
+       *> (4 y 5 los intercepta Poker/Generala mas arriba en el EVALUATE
+       *> de SCORE-HAND-PARA), asi que el maximo real es 6 caras * 3
+       *> repeticiones = 18, no 30
+           MOVE "NUMEROS"        TO WS-CAT-MAX-NAME(6).
+           MOVE 18               TO WS-CAT-MAX-VALUE(6).
+
+       READ-CONTROL-CARD-PARA.
+           *> una sola tarjeta de control por corrida: cuantas partidas,
+           *> con que semilla y con cuantos jugadores del roster; si
+           *> CONTROL.DAT no existe (status 35) el OPEN INPUT de
+           *> OPEN-FILES-PARA ya fallo sin abrir el archivo, asi que no
+           *> se puede intentar un READ sobre el - se usan los valores
+           *> por defecto directamente
+           IF WS-CONTROL-STATUS = "35"
+               MOVE 1 TO WS-NUM-GAMES
+               MOVE 1 TO CTRL-SEED
+               MOVE 1 TO WS-NUM-PLAYERS
+               MOVE "N" TO CTRL-FRESH-START
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 1 TO WS-NUM-GAMES
+                       MOVE 1 TO CTRL-SEED
+                       MOVE 1 TO WS-NUM-PLAYERS
+                       MOVE "N" TO CTRL-FRESH-START
+               END-READ
+               IF WS-NUM-GAMES = 0
+                   MOVE CTRL-NUM-GAMES TO WS-NUM-GAMES
+                   MOVE CTRL-NUM-PLAYERS TO WS-NUM-PLAYERS
+               END-IF
+           END-IF.
+
+       LOAD-PLAYERS-PARA.
+           PERFORM UNTIL WS-EOF-PLAYERS = 1
+               READ PLAYERS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF-PLAYERS
+                   NOT AT END
+                       IF WS-PLAYER-COUNT < 50
+                           ADD 1 TO WS-PLAYER-COUNT
+                           MOVE PLAYER-ID
+                               TO WS-TABLE-PLAYER-ID(WS-PLAYER-COUNT)
+                           MOVE PLAYER-NAME
+                               TO WS-TABLE-PLAYER-NAME(WS-PLAYER-COUNT)
+                       ELSE
+                       *> el roster de WS-PLAYERS-TABLE tiene 50 lugares;
+                       *> un jugador de mas no puede entrar sin pisar
+                       *> memoria fuera de la tabla - se reporta y se
+                       *> sigue con el resto del roster en vez de
+                       *> abortar toda la corrida
+                           MOVE PLAYER-ID TO WS-CURRENT-PLAYER-ID
+                           MOVE "ROSTER OVERFLOW" TO WS-EXC-TYPE
+                           MOVE "PLAYER SKIPPED, TABLE FULL AT 50"
+                               TO WS-EXC-DETAIL
+                           PERFORM LOG-EXCEPTION-PARA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       INIT-GAME-STATS-PARA.
+           *> solo los primeros WS-NUM-PLAYERS jugadores del roster
+           *> participan de esta corrida batch
+           IF WS-NUM-PLAYERS > WS-PLAYER-COUNT
+               MOVE WS-PLAYER-COUNT TO WS-NUM-PLAYERS
+           END-IF.
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-NUM-PLAYERS
+               MOVE WS-TABLE-PLAYER-ID(WS-STAT-IDX)
+                   TO WS-STAT-PLAYER-ID(WS-STAT-IDX)
+               MOVE WS-TABLE-PLAYER-NAME(WS-STAT-IDX)
+                   TO WS-STAT-PLAYER-NAME(WS-STAT-IDX)
+               MOVE 0 TO WS-GAMES-PLAYED(WS-STAT-IDX)
+               MOVE 0 TO WS-WINS(WS-STAT-IDX)
+               MOVE 0 TO WS-PLAYER-GENERALAS(WS-STAT-IDX)
+               MOVE 0 TO WS-RUNNING-SCORE(WS-STAT-IDX)
+           END-PERFORM.
+
+       RESTORE-CHECKPOINT-PARA.
+           MOVE 0 TO WS-LAST-GAME-NUM.
+           MOVE 0 TO WS-LAST-STAT-IDX.
+           MOVE 0 TO WS-LAST-RANDOM-DRAWS.
+           MOVE 0 TO WS-LAST-W-GAME-NUM.
+           IF CTRL-FRESH-START = "Y"
+       *> tarjeta marcada como corrida nueva: no hay que tratar un
+       *> CHECKPOINT.DAT que haya quedado de una noche anterior como
+       *> un restart a mitad de camino - se trunca y se arranca limpio
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS NOT = "35"
+                   PERFORM UNTIL WS-EOF-CHECKPOINT = 1
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE 1 TO WS-EOF-CHECKPOINT
+                           NOT AT END
+                               PERFORM APPLY-CHECKPOINT-RECORD-PARA
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           PERFORM COMPUTE-RESTART-POINT-PARA.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF WS-LAST-STAT-IDX >= WS-NUM-PLAYERS
+                   AND WS-LAST-GAME-NUM > 0
+                   AND WS-LAST-GAME-NUM NOT = WS-LAST-W-GAME-NUM
+       *> todas las rondas de WS-LAST-GAME-NUM quedaron checkpointeadas
+       *> pero nunca se grabo su registro "W" (abend entre la ultima
+       *> ronda y la determinacion del ganador) - se recalcula el
+       *> ganador ahora, con los mismos WS-ROUND-POINTS que se acaban
+       *> de restaurar, antes de avanzar a la partida siguiente
+               MOVE WS-LAST-GAME-NUM TO WS-GAME-NUM
+               PERFORM DETERMINE-WINNER-PARA
+           END-IF.
+
+       APPLY-CHECKPOINT-RECORD-PARA.
+           MOVE 0 TO WS-CKPT-STAT-IDX.
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-NUM-PLAYERS
+               IF WS-STAT-PLAYER-ID(WS-STAT-IDX) = CKPT-PLAYER-ID
+                   MOVE WS-STAT-IDX TO WS-CKPT-STAT-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-CKPT-STAT-IDX > 0
+               IF CKPT-RECORD-TYPE = "W"
+                   *> el ganador de una partida ya completa; solo afecta
+                   *> WS-WINS, no el puntaje corrido ni el ultimo punto
+                   *> de reinicio (eso lo marcan los registros "R")
+                   ADD 1 TO WS-WINS(WS-CKPT-STAT-IDX)
+                   MOVE CKPT-GAME-NUM TO WS-LAST-W-GAME-NUM
+               ELSE
+                   COMPUTE WS-ROUND-POINTS(WS-CKPT-STAT-IDX) =
+                       CKPT-RUNNING-SCORE - WS-RUNNING-SCORE(WS-CKPT-STAT-IDX)
+                   MOVE CKPT-RUNNING-SCORE TO WS-RUNNING-SCORE(WS-CKPT-STAT-IDX)
+                   MOVE CKPT-GENERALAS TO WS-PLAYER-GENERALAS(WS-CKPT-STAT-IDX)
+                   ADD 1 TO WS-GAMES-PLAYED(WS-CKPT-STAT-IDX)
+                   MOVE CKPT-GAME-NUM TO WS-LAST-GAME-NUM
+                   MOVE WS-CKPT-STAT-IDX TO WS-LAST-STAT-IDX
+                   MOVE CKPT-RANDOM-DRAWS TO WS-LAST-RANDOM-DRAWS
+               END-IF
+           END-IF.
+
+       COMPUTE-RESTART-POINT-PARA.
+           IF WS-LAST-GAME-NUM = 0
+               MOVE 1 TO WS-RESTART-GAME
+               MOVE 1 TO WS-RESTART-STAT-IDX
+           ELSE
+               IF WS-LAST-STAT-IDX >= WS-NUM-PLAYERS
+                   COMPUTE WS-RESTART-GAME = WS-LAST-GAME-NUM + 1
+                   MOVE 1 TO WS-RESTART-STAT-IDX
+               ELSE
+                   MOVE WS-LAST-GAME-NUM TO WS-RESTART-GAME
+                   COMPUTE WS-RESTART-STAT-IDX = WS-LAST-STAT-IDX + 1
+               END-IF
+           END-IF.
+
+       PLAY-ONE-GAME-PARA.
+           IF WS-FIRST-GAME-AFTER-RESTART = 1
+               MOVE WS-RESTART-STAT-IDX TO WS-START-IDX
+               MOVE 0 TO WS-FIRST-GAME-AFTER-RESTART
+           ELSE
+               MOVE 1 TO WS-START-IDX
+           END-IF.
+           PERFORM VARYING WS-STAT-IDX FROM WS-START-IDX BY 1
+                   UNTIL WS-STAT-IDX > WS-NUM-PLAYERS
+               MOVE WS-STAT-PLAYER-ID(WS-STAT-IDX) TO WS-CURRENT-PLAYER-ID
+               PERFORM ROLL-PARA
+               PERFORM AUTO-REROLL-PARA
+               PERFORM VALIDATE-DICE-PARA
+               PERFORM SCORE-HAND-PARA
+               PERFORM CROSSFOOT-CHECK-PARA
+               PERFORM DISPLAY-RESULT-PARA
+               PERFORM LOG-ROUND-PARA
+               ADD 1 TO WS-GAMES-PLAYED(WS-STAT-IDX)
+               MOVE WS-POINTS TO WS-ROUND-POINTS(WS-STAT-IDX)
+               ADD WS-POINTS TO WS-RUNNING-SCORE(WS-STAT-IDX)
+               PERFORM WRITE-CHECKPOINT-PARA
+           END-PERFORM.
+           PERFORM DETERMINE-WINNER-PARA.
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE "R" TO CKPT-RECORD-TYPE.
+           MOVE WS-GAME-NUM TO CKPT-GAME-NUM.
+           MOVE WS-CURRENT-PLAYER-ID TO CKPT-PLAYER-ID.
+           MOVE WS-RUNNING-SCORE(WS-STAT-IDX) TO CKPT-RUNNING-SCORE.
+           MOVE WS-PLAYER-GENERALAS(WS-STAT-IDX) TO CKPT-GENERALAS.
+           MOVE WS-RANDOM-DRAWS TO CKPT-RANDOM-DRAWS.
+           WRITE CHECKPOINT-RECORD.
+
+       DETERMINE-WINNER-PARA.
+           MOVE 0 TO WS-BEST-POINTS-THIS-GAME.
+           MOVE 0 TO WS-WINNER-IDX.
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-NUM-PLAYERS
+               IF WS-ROUND-POINTS(WS-STAT-IDX) > WS-BEST-POINTS-THIS-GAME
+                   MOVE WS-ROUND-POINTS(WS-STAT-IDX)
+                       TO WS-BEST-POINTS-THIS-GAME
+                   SET WS-WINNER-IDX TO WS-STAT-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-WINNER-IDX > 0
+               ADD 1 TO WS-WINS(WS-WINNER-IDX)
+               PERFORM WRITE-WINNER-CHECKPOINT-PARA
+           END-IF.
+
+       WRITE-WINNER-CHECKPOINT-PARA.
+           *> el ganador solo se conoce aca, despues de que jugaron
+           *> todos los jugadores de la partida, asi que se graba como
+           *> un registro de checkpoint aparte (CKPT-RECORD-TYPE = "W")
+           *> para poder reconstruir WS-WINS en un restart
+           MOVE "W" TO CKPT-RECORD-TYPE.
+           MOVE WS-GAME-NUM TO CKPT-GAME-NUM.
+           MOVE WS-STAT-PLAYER-ID(WS-WINNER-IDX) TO CKPT-PLAYER-ID.
+           MOVE 0 TO CKPT-RUNNING-SCORE.
+           MOVE 0 TO CKPT-GENERALAS.
+           MOVE 0 TO CKPT-RANDOM-DRAWS.
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-SUMMARY-PARA.
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-NUM-PLAYERS
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING "PLAYER " WS-STAT-PLAYER-ID(WS-STAT-IDX)
+                   " " WS-STAT-PLAYER-NAME(WS-STAT-IDX)
+                   " GAMES=" WS-GAMES-PLAYED(WS-STAT-IDX)
+                   " WINS=" WS-WINS(WS-STAT-IDX)
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM.
+
+       LOG-ROUND-PARA.
+           MOVE WS-CURRENT-PLAYER-ID TO LOG-PLAYER-ID.
+           MOVE DICE-1 TO LOG-DICE-1.
+           MOVE DICE-2 TO LOG-DICE-2.
+           MOVE DICE-3 TO LOG-DICE-3.
+           MOVE DICE-4 TO LOG-DICE-4.
+           MOVE DICE-5 TO LOG-DICE-5.
+           MOVE WS-CATEGORY TO LOG-CATEGORY.
+           MOVE WS-POINTS TO LOG-POINTS.
+           WRITE GAME-LOG-RECORD.
+
+       CLOSE-FILES-PARA.
+           CLOSE PLAYERS-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE SUMMARY-REPORT-FILE.
+           CLOSE GAME-LOG-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+
+       VALIDATE-DICE-PARA.
+           *> un dado corrupto (0 o 7-9) no debe llegar nunca a la
+           *> puntuacion; se marca en el reporte de excepciones y se
+           *> corrige a un valor valido para no interrumpir el batch
+           MOVE 0 TO WS-DICE-INVALID.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 5
+               IF DICE-VALUE(WS-SUBSCRIPT) < 1 OR
+                       DICE-VALUE(WS-SUBSCRIPT) > 6
+                   MOVE 1 TO WS-DICE-INVALID
+                   MOVE "DICE RANGE" TO WS-EXC-TYPE
+                   MOVE "INVALID DIE VALUE, RESET TO 1" TO WS-EXC-DETAIL
+                   PERFORM LOG-EXCEPTION-PARA
+                   MOVE 1 TO DICE-VALUE(WS-SUBSCRIPT)
+               END-IF
+           END-PERFORM.
+
+       CROSSFOOT-CHECK-PARA.
+           *> cruza el puntaje que se acaba de otorgar contra el maximo
+           *> posible para esa categoria; si lo supera hay un bug de
+           *> puntuacion y hay que frenarlo antes de pagar el premio
+           MOVE 0 TO WS-CAT-MAX-FOR-CATEGORY.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL WS-CAT-IDX > 6
+               IF WS-CAT-MAX-NAME(WS-CAT-IDX) = WS-CATEGORY
+                   MOVE WS-CAT-MAX-VALUE(WS-CAT-IDX)
+                       TO WS-CAT-MAX-FOR-CATEGORY
+               END-IF
+           END-PERFORM.
+           IF WS-POINTS > WS-CAT-MAX-FOR-CATEGORY
+               MOVE "CROSSFOOT" TO WS-EXC-TYPE
+               MOVE "POINTS EXCEED CATEGORY MAXIMUM" TO WS-EXC-DETAIL
+               PERFORM LOG-EXCEPTION-PARA
+           END-IF.
+
+       LOG-EXCEPTION-PARA.
+           MOVE WS-GAME-NUM TO EXC-GAME-NUM.
+           MOVE WS-CURRENT-PLAYER-ID TO EXC-PLAYER-ID.
+           MOVE WS-EXC-TYPE TO EXC-TYPE.
+           MOVE WS-EXC-DETAIL TO EXC-DETAIL.
+           WRITE EXCEPTION-RECORD.
+
+       ROLL-PARA.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 5
+               COMPUTE DICE-VALUE(WS-SUBSCRIPT) =
+                   FUNCTION INTEGER(FUNCTION RANDOM * 6 + 1)
+               ADD 1 TO WS-RANDOM-DRAWS
+           END-PERFORM.
+
+       AUTO-REROLL-PARA.
+           *> la regla de la generala es una sola re-tirada de cualquier
+           *> subconjunto de dados; en la corrida batch no hay un jugador
+           *> sentado para elegir, asi que se conservan los dados que ya
+           *> forman el grupo mas grande y se vuelve a tirar el resto
+           PERFORM COUNT-FACES-PARA.
+           MOVE 0 TO REPETITION.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 5
+               IF DICE-VALUE(WS-SUBSCRIPT) NOT = WS-BEST-FACE
+                   COMPUTE DICE-VALUE(WS-SUBSCRIPT) =
+                       FUNCTION INTEGER(FUNCTION RANDOM * 6 + 1)
+                   ADD 1 TO REPETITION
+                   ADD 1 TO WS-RANDOM-DRAWS
+               END-IF
+           END-PERFORM.
+
+       COUNT-FACES-PARA.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 6
+               MOVE 0 TO FACE-COUNT(WS-SUBSCRIPT)
+           END-PERFORM.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 5
+               ADD 1 TO FACE-COUNT(DICE-VALUE(WS-SUBSCRIPT))
+           END-PERFORM.
+           MOVE 0 TO WS-BEST-FACE.
+           MOVE 0 TO WS-BEST-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 6
+               IF FACE-COUNT(WS-SUBSCRIPT) >= WS-BEST-COUNT
+                   MOVE WS-SUBSCRIPT TO WS-BEST-FACE
+                   MOVE FACE-COUNT(WS-SUBSCRIPT) TO WS-BEST-COUNT
+               END-IF
+           END-PERFORM.
+
+       CHECK-PATTERNS-PARA.
+           MOVE 0 TO WS-TRIPLE-FOUND.
+           MOVE 0 TO WS-PAIR-FOUND.
+           MOVE 0 TO WS-FULL-FLAG.
+           MOVE 0 TO WS-ESCALERA-FLAG.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1 UNTIL WS-SUBSCRIPT > 6
+               IF FACE-COUNT(WS-SUBSCRIPT) = 3
+                   MOVE 1 TO WS-TRIPLE-FOUND
+               END-IF
+               IF FACE-COUNT(WS-SUBSCRIPT) = 2
+                   MOVE 1 TO WS-PAIR-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-TRIPLE-FOUND = 1 AND WS-PAIR-FOUND = 1
+               MOVE 1 TO WS-FULL-FLAG
+           END-IF.
+           IF FACE-COUNT(1) = 1 AND FACE-COUNT(2) = 1 AND FACE-COUNT(3) = 1
+                   AND FACE-COUNT(4) = 1 AND FACE-COUNT(5) = 1
+               MOVE 1 TO WS-ESCALERA-FLAG
+           END-IF.
+           IF FACE-COUNT(2) = 1 AND FACE-COUNT(3) = 1 AND FACE-COUNT(4) = 1
+                   AND FACE-COUNT(5) = 1 AND FACE-COUNT(6) = 1
+               MOVE 1 TO WS-ESCALERA-FLAG
+           END-IF.
+
+       SCORE-HAND-PARA.
+           PERFORM COUNT-FACES-PARA.
+           PERFORM CHECK-PATTERNS-PARA.
+           EVALUATE TRUE
+               WHEN WS-BEST-COUNT = 5
+                   IF WS-PLAYER-GENERALAS(WS-STAT-IDX) > 0
+                       MOVE "DOBLE GENERALA" TO WS-CATEGORY
+                       MOVE 100 TO WS-POINTS
+                   ELSE
+                       MOVE "GENERALA" TO WS-CATEGORY
+                       MOVE 50 TO WS-POINTS
+                   END-IF
+                   ADD 1 TO WS-PLAYER-GENERALAS(WS-STAT-IDX)
+               WHEN WS-BEST-COUNT = 4
+                   MOVE "POKER" TO WS-CATEGORY
+                   MOVE 40 TO WS-POINTS
+               WHEN WS-FULL-FLAG = 1
+                   MOVE "FULL" TO WS-CATEGORY
+                   MOVE 30 TO WS-POINTS
+               WHEN WS-ESCALERA-FLAG = 1
+                   MOVE "ESCALERA" TO WS-CATEGORY
+                   MOVE 25 TO WS-POINTS
+               WHEN OTHER
+                   MOVE "NUMEROS" TO WS-CATEGORY
+                   COMPUTE WS-POINTS = WS-BEST-FACE * WS-BEST-COUNT
+           END-EVALUATE.
 
-STOP RUN.
+       DISPLAY-RESULT-PARA.
+           DISPLAY "Partida " WS-GAME-NUM " jugador " WS-CURRENT-PLAYER-ID
+               ": " DICE-1 " " DICE-2 " " DICE-3 " " DICE-4 " " DICE-5
+               " -> " WS-CATEGORY " (" WS-POINTS ")".
